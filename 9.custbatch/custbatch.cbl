@@ -0,0 +1,213 @@
+      *> batch driver over the whole customer master file - runs the
+      *> same edits DATATYPES runs on one record, over every record,
+      *> and prints a control-total report so operations can confirm
+      *> nothing was dropped or duplicated between read and output
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBATCH.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  also run every record's WS-COUNTRY against the
+      *>                 shared country table via CTRYVAL, same as
+      *>                 DATATYPES does
+      *> 2026-08-09  jm  check CR-STATUS-OK after opening CONTROL-REPORT
+      *>                 instead of declaring it and never looking at it
+      *> 2026-08-09  jm  CM-RECORD now comes from the shared CUSTREC
+      *>                 copybook instead of a hand-typed layout
+      *> 2026-08-09  jm  9000-TERMINATE now only closes a file if it
+      *>                 was actually opened, same as DATATYPES
+      *> 2026-08-09  jm  guarded PERFORM 3000-PRINT-CONTROL-REPORT with
+      *>                 CR-STATUS-OK - a failed OPEN of CONTROL-REPORT
+      *>                 still ran the WRITEs, which silently no-op
+      *>                 against a never-opened file
+      *> 2026-08-09  jm  1000-INITIALIZE no longer sets CM-AT-EOF on a
+      *>                 CONTROL-REPORT open failure - that switch also
+      *>                 gates the CUSTOMER-MASTER read/validate/log
+      *>                 loop in 0000-MAINLINE, so a report-open failure
+      *>                 was silently skipping every record's validation
+      *>                 and every exception-log write for the run, not
+      *>                 just the control report itself
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CM-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO "CTLRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CR-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+
+      *> customer master - same layout as DATATYPES' CUSTOMER-MASTER
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CM-RECORD.
+           COPY CUSTREC.
+
+       FD  CONTROL-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  CR-LINE                PIC X(80).
+
+         WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS  PIC X(02) VALUE '00'.
+          88 CM-STATUS-OK    VALUE '00'.
+          88 CM-STATUS-EOF   VALUE '10'.
+       01 WS-CR-STATUS  PIC X(02) VALUE '00'.
+          88 CR-STATUS-OK    VALUE '00'.
+
+       01 WS-CM-EOF-SW  PIC X(01) VALUE 'N'.
+          88 CM-AT-EOF        VALUE 'Y'.
+
+       01 WS-RUN-DATE          PIC 9(08).
+
+       01 WS-ID-VALID-SW       PIC X(01) VALUE 'Y'.
+          88 WS-ID-IS-VALID    VALUE 'Y'.
+          88 WS-ID-IS-INVALID  VALUE 'N'.
+
+       01 WS-COUNTRY-VALID-SW       PIC X(01) VALUE 'Y'.
+          88 WS-COUNTRY-IS-VALID    VALUE 'Y'.
+          88 WS-COUNTRY-IS-INVALID  VALUE 'N'.
+
+       01 WS-EXCEPTION-REASON  PIC X(30) VALUE SPACES.
+
+      *> control totals
+       01 WS-RECORDS-READ      PIC 9(07) VALUE 0.
+       01 WS-RECORDS-PASSED    PIC 9(07) VALUE 0.
+       01 WS-RECORDS-REJECTED  PIC 9(07) VALUE 0.
+       01 WS-HOUSE-NUMBER-HASH PIC 9(09) VALUE 0.
+
+      *> which field 2100-REJECT-RECORD should log against - moved in
+      *> ahead of the PERFORM since the paragraph is shared between the
+      *> WS-ID edit and the WS-COUNTRY edit
+       01 WS-REJECTED-FIELD    PIC X(15) VALUE SPACES.
+
+       01 WS-EXCEPTION-REC.
+           COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==WS-EXC-PROGRAM==
+                                 ==XL-KEY==      BY ==WS-EXC-KEY==
+                                 ==XL-FIELD==    BY ==WS-EXC-FIELD==
+                                 ==XL-REASON==   BY ==WS-EXC-REASON==
+                                 ==XL-RUN-DATE== BY ==WS-EXC-RUN-DATE==.
+
+       01 WS-TITLE-LINE.
+          05 FILLER            PIC X(30) VALUE
+               'CUSTBATCH CONTROL TOTAL REPORT'.
+          05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-LABEL      PIC X(24).
+          05 WS-DTL-COUNT      PIC Z(8)9.
+          05 FILLER            PIC X(47) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL CM-AT-EOF
+           IF CR-STATUS-OK
+               PERFORM 3000-PRINT-CONTROL-REPORT THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           CALL 'DATERTN' USING WS-RUN-DATE
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT CONTROL-REPORT
+           IF NOT CM-STATUS-OK
+               DISPLAY "CUSTBATCH: UNABLE TO OPEN CUSTOMER-MASTER, "
+                       "STATUS = " WS-CM-STATUS
+               SET CM-AT-EOF TO TRUE
+           END-IF
+           IF NOT CR-STATUS-OK
+               DISPLAY "CUSTBATCH: UNABLE TO OPEN CONTROL-REPORT, "
+                       "STATUS = " WS-CR-STATUS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-RECORD.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET CM-AT-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-RECORDS-READ
+           ADD CM-HOUSE-NUMBER TO WS-HOUSE-NUMBER-HASH
+
+           CALL 'IDVALID' USING CM-CUST-ID WS-ID-VALID-SW
+               WS-EXCEPTION-REASON
+
+           IF WS-ID-IS-INVALID
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE 'WS-ID' TO WS-REJECTED-FIELD
+               PERFORM 2100-REJECT-RECORD THRU 2100-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           CALL 'CTRYVAL' USING CM-COUNTRY WS-COUNTRY-VALID-SW
+               WS-EXCEPTION-REASON
+
+           IF WS-COUNTRY-IS-INVALID
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE 'WS-COUNTRY' TO WS-REJECTED-FIELD
+               PERFORM 2100-REJECT-RECORD THRU 2100-EXIT
+           ELSE
+               ADD 1 TO WS-RECORDS-PASSED
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-REJECT-RECORD.
+           MOVE 'CUSTBATCH'         TO WS-EXC-PROGRAM
+           MOVE CM-CUST-ID          TO WS-EXC-KEY
+           MOVE WS-REJECTED-FIELD   TO WS-EXC-FIELD
+           MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON
+           MOVE WS-RUN-DATE         TO WS-EXC-RUN-DATE
+           CALL 'EXCPRTN' USING WS-EXCEPTION-REC.
+       2100-EXIT.
+           EXIT.
+
+       3000-PRINT-CONTROL-REPORT.
+           WRITE CR-LINE FROM WS-TITLE-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'RECORDS READ'      TO WS-DTL-LABEL
+           MOVE WS-RECORDS-READ     TO WS-DTL-COUNT
+           WRITE CR-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'RECORDS PASSED'    TO WS-DTL-LABEL
+           MOVE WS-RECORDS-PASSED   TO WS-DTL-COUNT
+           WRITE CR-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'RECORDS REJECTED'  TO WS-DTL-LABEL
+           MOVE WS-RECORDS-REJECTED TO WS-DTL-COUNT
+           WRITE CR-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'HOUSE NUMBER HASH' TO WS-DTL-LABEL
+           MOVE WS-HOUSE-NUMBER-HASH TO WS-DTL-COUNT
+           WRITE CR-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF CM-STATUS-OK OR CM-STATUS-EOF
+               CLOSE CUSTOMER-MASTER
+           END-IF
+           IF CR-STATUS-OK
+               CLOSE CONTROL-REPORT
+           END-IF.
+       9000-EXIT.
+           EXIT.
