@@ -0,0 +1,256 @@
+      *> mailing label report - reads the customer master file
+      *> (sorted by country) and prints one label per customer,
+      *> paginated, with a trailing count of labels printed
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABELRPT.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  check FILE STATUS after every OPEN instead of
+      *>                 declaring it and never looking at it
+      *> 2026-08-09  jm  CM-RECORD now comes from the shared CUSTREC
+      *>                 copybook instead of a hand-typed layout
+      *> 2026-08-09  jm  raised WS-LINES-PER-PAGE from 6 to 14 - at 6 a
+      *>                 header (2 lines) plus one label body (4 lines)
+      *>                 already used up the whole page, so the
+      *>                 page-break test forced a new page after every
+      *>                 single label instead of grouping same-country
+      *>                 labels together
+      *> 2026-08-09  jm  guarded the trailer write and the closes in
+      *>                 2000-PRODUCE-REPORT with SF-/LR-STATUS-OK - a
+      *>                 failed OPEN left them running unguarded against
+      *>                 a never-opened file, silently dropping the
+      *>                 trailer record count instead of skipping it
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CM-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+
+           SELECT SORTED-FILE ASSIGN TO "SRTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SF-STATUS.
+
+           SELECT LABEL-REPORT ASSIGN TO "LABELRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LR-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+
+      *> customer master - same layout as DATATYPES' CUSTOMER-MASTER
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CM-RECORD.
+           COPY CUSTREC.
+
+      *> sort work file - customer records reordered by country
+       SD  SORT-WORK-FILE.
+       01  SRT-RECORD.
+           05 SRT-COUNTRY         PIC X(15).
+           05 SRT-CUST-ID         PIC X(05).
+           05 SRT-NAME            PIC X(25).
+           05 SRT-HOUSE-NUMBER    PIC 9(03).
+           05 SRT-STREET          PIC X(15).
+           05 SRT-CITY            PIC X(15).
+
+      *> the sorted output of SORT-WORK-FILE, read back sequentially
+      *> to drive the report
+       FD  SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SF-RECORD.
+           05 SF-COUNTRY          PIC X(15).
+           05 SF-CUST-ID          PIC X(05).
+           05 SF-NAME             PIC X(25).
+           05 SF-HOUSE-NUMBER     PIC 9(03).
+           05 SF-STREET           PIC X(15).
+           05 SF-CITY             PIC X(15).
+
+      *> print-ready mailing label report, 80 columns wide
+       FD  LABEL-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  LR-LINE                PIC X(80).
+
+         WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS  PIC X(02) VALUE '00'.
+          88 CM-STATUS-OK    VALUE '00'.
+       01 WS-SF-STATUS  PIC X(02) VALUE '00'.
+          88 SF-STATUS-OK    VALUE '00'.
+          88 SF-STATUS-EOF   VALUE '10'.
+       01 WS-LR-STATUS  PIC X(02) VALUE '00'.
+          88 LR-STATUS-OK    VALUE '00'.
+
+       01 WS-CM-EOF-SW  PIC X(01) VALUE 'N'.
+          88 CM-AT-EOF        VALUE 'Y'.
+       01 WS-SF-EOF-SW  PIC X(01) VALUE 'N'.
+          88 SF-AT-EOF        VALUE 'Y'.
+
+       01 WS-LINE-COUNT        PIC 9(02) VALUE 0.
+       01 WS-LINES-PER-PAGE    PIC 9(02) VALUE 14.
+       01 WS-PAGE-COUNT        PIC 9(03) VALUE 0.
+       01 WS-RECORD-COUNT      PIC 9(05) VALUE 0.
+       01 WS-PRIOR-COUNTRY     PIC X(15) VALUE SPACES.
+
+       01 WS-HDR-LINE.
+          05 FILLER            PIC X(19) VALUE 'MAILING LABELS - '.
+          05 WS-HDR-COUNTRY    PIC X(15).
+          05 FILLER            PIC X(08) VALUE '  PAGE '.
+          05 WS-HDR-PAGE       PIC ZZ9.
+          05 FILLER            PIC X(32) VALUE SPACES.
+
+       01 WS-TRAILER-LINE.
+          05 FILLER            PIC X(23) VALUE
+               'TOTAL LABELS PRINTED: '.
+          05 WS-TRLR-COUNT     PIC ZZZZ9.
+          05 FILLER            PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-SORT-CUSTOMER-FILE THRU 1000-EXIT
+           PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT
+           STOP RUN.
+
+      *> reads CUSTOMER-MASTER through an input procedure and hands
+      *> the sorted result to SORTED-FILE, ordered by country so the
+      *> report can group and page-break on country changes
+       1000-SORT-CUSTOMER-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-COUNTRY
+               INPUT PROCEDURE IS 1100-RELEASE-CUSTOMERS THRU 1100-EXIT
+               GIVING SORTED-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-RELEASE-CUSTOMERS.
+           OPEN INPUT CUSTOMER-MASTER
+           IF NOT CM-STATUS-OK
+               DISPLAY "LABELRPT: UNABLE TO OPEN CUSTOMER-MASTER, "
+                       "STATUS = " WS-CM-STATUS
+               SET CM-AT-EOF TO TRUE
+               GO TO 1100-EXIT
+           END-IF
+           PERFORM 1110-RELEASE-ONE THRU 1110-EXIT
+               UNTIL CM-AT-EOF
+           CLOSE CUSTOMER-MASTER.
+       1100-EXIT.
+           EXIT.
+
+       1110-RELEASE-ONE.
+           READ CUSTOMER-MASTER
+               AT END
+                   SET CM-AT-EOF TO TRUE
+                   GO TO 1110-EXIT
+           END-READ
+           MOVE CM-COUNTRY      TO SRT-COUNTRY
+           MOVE CM-CUST-ID      TO SRT-CUST-ID
+           MOVE CM-NAME         TO SRT-NAME
+           MOVE CM-HOUSE-NUMBER TO SRT-HOUSE-NUMBER
+           MOVE CM-STREET       TO SRT-STREET
+           MOVE CM-CITY         TO SRT-CITY
+           RELEASE SRT-RECORD.
+       1110-EXIT.
+           EXIT.
+
+       2000-PRODUCE-REPORT.
+           OPEN INPUT SORTED-FILE
+           IF NOT SF-STATUS-OK
+               DISPLAY "LABELRPT: UNABLE TO OPEN SORTED-FILE, "
+                       "STATUS = " WS-SF-STATUS
+               SET SF-AT-EOF TO TRUE
+           END-IF
+           OPEN OUTPUT LABEL-REPORT
+           IF NOT LR-STATUS-OK
+               DISPLAY "LABELRPT: UNABLE TO OPEN LABEL-REPORT, "
+                       "STATUS = " WS-LR-STATUS
+               SET SF-AT-EOF TO TRUE
+           END-IF
+           PERFORM 2100-PROCESS-ONE-LABEL THRU 2100-EXIT
+               UNTIL SF-AT-EOF
+           IF (SF-STATUS-OK OR SF-STATUS-EOF) AND LR-STATUS-OK
+               PERFORM 2900-WRITE-TRAILER THRU 2900-EXIT
+           END-IF
+           IF SF-STATUS-OK OR SF-STATUS-EOF
+               CLOSE SORTED-FILE
+           END-IF
+           IF LR-STATUS-OK
+               CLOSE LABEL-REPORT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-ONE-LABEL.
+           READ SORTED-FILE
+               AT END
+                   SET SF-AT-EOF TO TRUE
+                   GO TO 2100-EXIT
+           END-READ
+           ADD 1 TO WS-RECORD-COUNT
+           IF SF-COUNTRY NOT = WS-PRIOR-COUNTRY
+               OR WS-LINE-COUNT + 4 > WS-LINES-PER-PAGE
+               PERFORM 2200-WRITE-PAGE-HEADER THRU 2200-EXIT
+           END-IF
+           MOVE SF-COUNTRY TO WS-PRIOR-COUNTRY
+           PERFORM 2300-WRITE-LABEL-BODY THRU 2300-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *> page break: new page whenever the country changes or the
+      *> current page has no room for another whole label
+       2200-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE SF-COUNTRY TO WS-HDR-COUNTRY
+           MOVE WS-PAGE-COUNT TO WS-HDR-PAGE
+           IF WS-PAGE-COUNT = 1
+               WRITE LR-LINE FROM WS-HDR-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE LR-LINE FROM WS-HDR-LINE
+                   AFTER ADVANCING PAGE
+           END-IF
+           MOVE SPACES TO LR-LINE
+           WRITE LR-LINE AFTER ADVANCING 1 LINE
+           ADD 2 TO WS-LINE-COUNT.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-LABEL-BODY.
+           MOVE SPACES TO LR-LINE
+           MOVE SF-NAME TO LR-LINE
+           WRITE LR-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO LR-LINE
+           STRING SF-HOUSE-NUMBER DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SF-STREET DELIMITED BY SIZE
+               INTO LR-LINE
+           WRITE LR-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO LR-LINE
+           STRING SF-CITY DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SF-COUNTRY DELIMITED BY SIZE
+               INTO LR-LINE
+           WRITE LR-LINE AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO LR-LINE
+           WRITE LR-LINE AFTER ADVANCING 1 LINE
+           ADD 4 TO WS-LINE-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       2900-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO WS-TRLR-COUNT
+           WRITE LR-LINE FROM WS-TRAILER-LINE
+               AFTER ADVANCING 2 LINES.
+       2900-EXIT.
+           EXIT.
