@@ -1,11 +1,34 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BASICVERBS.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  add ON SIZE ERROR to the DIVIDE and COMPUTE
+      *>                 so overflow/divide-by-zero can't truncate a
+      *>                 result silently
+      *> 2026-08-09  jm  WS-DATE now four-digit-year, filled in by the
+      *>                 shared DATERTN routine instead of ACCEPT
+      *>                 FROM DATE
+      *> 2026-08-09  jm  arithmetic errors now also go to the shared
+      *>                 EXCEPTION-LOG via EXCPRTN
+      *> 2026-08-09  jm  DIVIDE now goes through SAFE-DIVIDE, which
+      *>                 checks for a zero divisor before dividing
+      *>                 instead of relying on ON SIZE ERROR alone
+      *> 2026-08-09  jm  write a START/END record to the shared
+      *>                 AUDIT-LOG via AUDITRTN for every run
+      *> 2026-08-09  jm  now called from DIVISIONS as part of the batch
+      *>                 chain - takes LS-RETURN-CODE on the LINKAGE
+      *>                 SECTION and GOBACKs instead of STOP RUN
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> ##########################
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01 WS-NAME                PIC A(10).
        01 WS-OTHER-SHORTER-NAME  PIC A(2).
-       01 WS-DATE                PIC X(10).
+      *> CCYYMMDD, filled in by CALL 'DATERTN' below
+       01 WS-DATE                PIC 9(08).
        01 WS-UNINIT              PIC 9(1)V9(3).
 
        01 NUM1                   PIC 9(2).
@@ -13,13 +36,59 @@
        01 NUM3                   PIC 9(2).
        01 NUM4                   PIC 9(2).
 
-       PROCEDURE DIVISION .
+      *> arithmetic error log - filled in whenever a COMPUTE or
+      *> DIVIDE takes its ON SIZE ERROR branch instead of truncating
+      *> or abending
+       01 WS-ARITH-ERROR-SW      PIC X(01) VALUE 'N'.
+          88 WS-ARITH-ERROR          VALUE 'Y'.
+       01 WS-ARITH-LOG.
+          05 WS-ARITH-ERR-CODE   PIC X(10).
+          05 WS-ARITH-ERR-NUM1   PIC 9(02).
+          05 WS-ARITH-ERR-NUM2   PIC 9(02).
+          05 WS-ARITH-ERR-NUM3   PIC 9(02).
+       01 WS-ARITH-ERROR-REASON  PIC X(30) VALUE SPACES.
+
+      *> built and handed to EXCPRTN whenever a COMPUTE/DIVIDE takes
+      *> its ON SIZE ERROR branch
+       01 WS-EXCEPTION-REC.
+           COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==WS-EXC-PROGRAM==
+                                 ==XL-KEY==      BY ==WS-EXC-KEY==
+                                 ==XL-FIELD==    BY ==WS-EXC-FIELD==
+                                 ==XL-REASON==   BY ==WS-EXC-REASON==
+                                 ==XL-RUN-DATE== BY ==WS-EXC-RUN-DATE==.
+
+      *> built and handed to AUDITRTN at start-up and again just
+      *> before this program ends
+       01 WS-AUDIT-REC.
+           COPY AUDITLOG REPLACING ==XA-PROGRAM==  BY ==WS-AUD-PROGRAM==
+                                   ==XA-EVENT==    BY ==WS-AUD-EVENT==
+                                   ==XA-RUN-DATE== BY ==WS-AUD-DATE==
+                                   ==XA-RUN-TIME== BY ==WS-AUD-TIME==
+                                   ==XA-STATUS==   BY ==WS-AUD-STATUS==.
+
+      *> 0 = ran clean, 4 = an arithmetic error was logged - handed
+      *> back to DIVISIONS so the driver knows how this step went
+       01 WS-RETURN-CODE         PIC 9(02) VALUE 0.
+
+         LINKAGE SECTION.
+       01 LS-RETURN-CODE         PIC 9(02).
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
+       0000-MAINLINE.
+
+      *> shared routine, so the century is never left to guesswork
+           CALL 'DATERTN' USING WS-DATE.
+           MOVE 'BASICVERBS' TO WS-AUD-PROGRAM
+           MOVE 'START'     TO WS-AUD-EVENT
+           MOVE WS-DATE     TO WS-AUD-DATE
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE 'N'         TO WS-AUD-STATUS
+           CALL 'AUDITRTN' USING WS-AUDIT-REC.
 
       *> DISPLAY aka console.log
            DISPLAY "Enter your name > ".
       *> ACCEPT to read data from the user of the OS (with FROM)
            ACCEPT WS-NAME.
-           ACCEPT WS-DATE FROM DATE.
 
            DISPLAY WS-DATE WS-NAME.
 
@@ -49,9 +118,69 @@
       * DO NUM4 = NUM1 + NUM2 + NUM3
            ADD NUM1 NUM2 TO NUM3 GIVING NUM4.
       *> DO NUM3 = NUM1 / NUM2 with REMAINDER on WS-UNINIT
-           DIVIDE NUM1 BY NUM2 GIVING NUM3 REMAINDER WS-UNINIT .
+           PERFORM 7000-SAFE-DIVIDE THRU 7000-EXIT
 
       *> COMPUTE to write the arithmetic expresions directly instead
-           COMPUTE WS-UNINIT = NUM1 + NUM2  * NUM3 / NUM1.
+           COMPUTE WS-UNINIT = NUM1 + NUM2  * NUM3 / NUM1
+               ON SIZE ERROR
+                   SET WS-ARITH-ERROR TO TRUE
+                   MOVE 'COMPUTE'  TO WS-ARITH-ERR-CODE
+                   MOVE NUM1       TO WS-ARITH-ERR-NUM1
+                   MOVE NUM2       TO WS-ARITH-ERR-NUM2
+                   MOVE NUM3       TO WS-ARITH-ERR-NUM3
+                   MOVE 'ARITHMETIC ON SIZE ERROR'
+                       TO WS-ARITH-ERROR-REASON
+                   PERFORM 8000-LOG-ARITH-ERROR THRU 8000-EXIT
+           END-COMPUTE.
+
+           MOVE 'END' TO WS-AUD-EVENT
+           IF WS-ARITH-ERROR
+               MOVE 'A' TO WS-AUD-STATUS
+               MOVE 4   TO WS-RETURN-CODE
+           END-IF
+           ACCEPT WS-AUD-TIME FROM TIME
+           CALL 'AUDITRTN' USING WS-AUDIT-REC.
+
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK.
+
+      *> guard the divide against a zero divisor instead of letting
+      *> ON SIZE ERROR be the only thing standing between this and an
+      *> abend three steps into a batch chain
+       7000-SAFE-DIVIDE.
+           IF NUM2 = 0
+               SET WS-ARITH-ERROR TO TRUE
+               MOVE 'DIVIDE'        TO WS-ARITH-ERR-CODE
+               MOVE NUM1            TO WS-ARITH-ERR-NUM1
+               MOVE NUM2            TO WS-ARITH-ERR-NUM2
+               MOVE ZERO            TO WS-ARITH-ERR-NUM3
+               MOVE 'ZERO DIVISOR'  TO WS-ARITH-ERROR-REASON
+               PERFORM 8000-LOG-ARITH-ERROR THRU 8000-EXIT
+               GO TO 7000-EXIT
+           END-IF
+
+           DIVIDE NUM1 BY NUM2 GIVING NUM3 REMAINDER WS-UNINIT
+               ON SIZE ERROR
+                   SET WS-ARITH-ERROR TO TRUE
+                   MOVE 'DIVIDE'   TO WS-ARITH-ERR-CODE
+                   MOVE NUM1       TO WS-ARITH-ERR-NUM1
+                   MOVE NUM2       TO WS-ARITH-ERR-NUM2
+                   MOVE NUM3       TO WS-ARITH-ERR-NUM3
+                   MOVE 'ARITHMETIC ON SIZE ERROR'
+                       TO WS-ARITH-ERROR-REASON
+                   PERFORM 8000-LOG-ARITH-ERROR THRU 8000-EXIT
+           END-DIVIDE.
+       7000-EXIT.
+           EXIT.
 
-           STOP RUN.
\ No newline at end of file
+      *> exceptions path - every arithmetic error lands here
+       8000-LOG-ARITH-ERROR.
+           DISPLAY "BASICVERBS: ARITHMETIC ERROR - " WS-ARITH-LOG
+           MOVE 'BASICVERBS'         TO WS-EXC-PROGRAM
+           MOVE SPACES               TO WS-EXC-KEY
+           MOVE WS-ARITH-ERR-CODE    TO WS-EXC-FIELD
+           MOVE WS-ARITH-ERROR-REASON TO WS-EXC-REASON
+           MOVE WS-DATE              TO WS-EXC-RUN-DATE
+           CALL 'EXCPRTN' USING WS-EXCEPTION-REC.
+       8000-EXIT.
+           EXIT.
