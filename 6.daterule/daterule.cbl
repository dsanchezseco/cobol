@@ -0,0 +1,27 @@
+      *> shared date-handling routine - every program that needs
+      *> today's date CALLs this instead of doing its own ACCEPT, so
+      *> the century is never ambiguous and the rule only lives in
+      *> one place
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATERTN.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version - four-digit-year replacement
+      *>                 for ACCEPT ... FROM DATE
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> ##########################
+
+       DATA DIVISION.
+         LINKAGE SECTION.
+      *> CCYYMMDD - four-digit year, so no program built on this ever
+      *> has to guess a century
+       01 LS-CURRENT-DATE PIC 9(08).
+
+       PROCEDURE DIVISION USING LS-CURRENT-DATE.
+
+       0000-MAINLINE.
+           ACCEPT LS-CURRENT-DATE FROM DATE YYYYMMDD
+           GOBACK.
