@@ -0,0 +1,131 @@
+      *> DATATYPES' WS-NUM2 PIC PPP999 is an assumed-decimal-scaled
+      *> rate - the three P's push the stored digits three places to
+      *> the right of an assumed decimal point that isn't stored
+      *> anywhere, so a raw DISPLAY of the field just shows "999" with
+      *> no way to tell it means .000999. this report reads a file of
+      *> those raw rate records and prints the true scaled value.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATERPT.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  check RR-STATUS-OK after opening RATE-REPORT
+      *>                 instead of declaring it and never looking at
+      *>                 it, and guarded the CLOSE RATE-REPORT in
+      *>                 9000-TERMINATE the same way
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RF-STATUS.
+
+           SELECT RATE-REPORT ASSIGN TO "RATERPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RR-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+
+      *> one rate per record - same PPP999 scale WS-NUM2 uses, keyed
+      *> by an id so a bad rate can be traced back to its source
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RF-RECORD.
+           05 RF-ID               PIC X(05).
+           05 RF-RATE             PIC PPP999.
+
+       FD  RATE-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  RR-LINE                PIC X(80).
+
+         WORKING-STORAGE SECTION.
+       01 WS-RF-STATUS  PIC X(02) VALUE '00'.
+          88 RF-STATUS-OK    VALUE '00'.
+       01 WS-RR-STATUS  PIC X(02) VALUE '00'.
+          88 RR-STATUS-OK    VALUE '00'.
+
+       01 WS-RF-EOF-SW  PIC X(01) VALUE 'N'.
+          88 RF-AT-EOF        VALUE 'Y'.
+
+      *> true value of the rate, aligned on the assumed decimal point
+      *> that PPP999 implies - MOVE lines this up against RF-RATE
+      *> without any arithmetic, the same way COBOL lines up any two
+      *> numeric items that both carry an assumed decimal point
+       01 WS-RATE-VALUE        PIC V999999.
+
+       01 WS-TITLE-LINE.
+          05 FILLER            PIC X(24) VALUE 'RATE REPORT'.
+          05 FILLER            PIC X(56) VALUE SPACES.
+
+       01 WS-HEADING-LINE.
+          05 FILLER            PIC X(08) VALUE 'ID'.
+          05 FILLER            PIC X(10) VALUE SPACES.
+          05 FILLER            PIC X(12) VALUE 'RATE'.
+          05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-ID         PIC X(08).
+          05 FILLER            PIC X(10) VALUE SPACES.
+          05 WS-DTL-RATE       PIC 9.999999.
+          05 FILLER            PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-RATE THRU 2000-EXIT
+               UNTIL RF-AT-EOF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RATE-FILE
+           OPEN OUTPUT RATE-REPORT
+           IF NOT RF-STATUS-OK
+               DISPLAY "RATERPT: UNABLE TO OPEN RATE-FILE, STATUS = "
+                       WS-RF-STATUS
+               SET RF-AT-EOF TO TRUE
+           END-IF
+           IF NOT RR-STATUS-OK
+               DISPLAY "RATERPT: UNABLE TO OPEN RATE-REPORT, STATUS = "
+                       WS-RR-STATUS
+               SET RF-AT-EOF TO TRUE
+           END-IF
+           IF RF-STATUS-OK AND RR-STATUS-OK
+               WRITE RR-LINE FROM WS-TITLE-LINE
+                   AFTER ADVANCING 1 LINE
+               WRITE RR-LINE FROM WS-HEADING-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *> read one raw rate, apply the implied decimal point, print it
+       2000-PROCESS-ONE-RATE.
+           READ RATE-FILE
+               AT END
+                   SET RF-AT-EOF TO TRUE
+                   GO TO 2000-EXIT
+           END-READ
+
+           MOVE RF-RATE       TO WS-RATE-VALUE
+           MOVE RF-ID         TO WS-DTL-ID
+           MOVE WS-RATE-VALUE TO WS-DTL-RATE
+           WRITE RR-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+       2000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF RF-STATUS-OK OR RF-AT-EOF
+               CLOSE RATE-FILE
+           END-IF
+           IF RR-STATUS-OK
+               CLOSE RATE-REPORT
+           END-IF.
+       9000-EXIT.
+           EXIT.
