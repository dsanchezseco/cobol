@@ -0,0 +1,72 @@
+      *> shared exception-log writer - every program that fails a
+      *> validation CALLs this instead of writing its own file, so
+      *> operations has one place to look after a batch run
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPRTN.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> 2026-08-09  jm  check EL-STATUS-OK after the fallback OPEN
+      *>                 OUTPUT too, not just the first OPEN EXTEND -
+      *>                 if both opens fail the WRITE/CLOSE used to
+      *>                 silently no-op with no diagnostic at all
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EL-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+       FD  EXCEPTION-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  EL-RECORD.
+           COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==EL-PROGRAM==
+                                 ==XL-KEY==      BY ==EL-KEY==
+                                 ==XL-FIELD==    BY ==EL-FIELD==
+                                 ==XL-REASON==   BY ==EL-REASON==
+                                 ==XL-RUN-DATE== BY ==EL-RUN-DATE==.
+
+         WORKING-STORAGE SECTION.
+       01 WS-EL-STATUS  PIC X(02) VALUE '00'.
+          88 EL-STATUS-OK    VALUE '00'.
+
+         LINKAGE SECTION.
+       01 LS-EXCEPTION-REC.
+           COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==LS-EXC-PROGRAM==
+                                 ==XL-KEY==      BY ==LS-EXC-KEY==
+                                 ==XL-FIELD==    BY ==LS-EXC-FIELD==
+                                 ==XL-REASON==   BY ==LS-EXC-REASON==
+                                 ==XL-RUN-DATE== BY ==LS-EXC-RUN-DATE==.
+
+       PROCEDURE DIVISION USING LS-EXCEPTION-REC.
+       0000-MAINLINE.
+      *> the log is appended to run after run - EXTEND if it already
+      *> exists, otherwise this is the first write and OUTPUT creates it
+           OPEN EXTEND EXCEPTION-LOG
+           IF NOT EL-STATUS-OK
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+
+           IF NOT EL-STATUS-OK
+               DISPLAY "EXCPRTN: UNABLE TO OPEN EXCEPTION-LOG, "
+                       "STATUS = " WS-EL-STATUS
+               GOBACK
+           END-IF
+
+           MOVE LS-EXC-PROGRAM  TO EL-PROGRAM
+           MOVE LS-EXC-KEY      TO EL-KEY
+           MOVE LS-EXC-FIELD    TO EL-FIELD
+           MOVE LS-EXC-REASON   TO EL-REASON
+           MOVE LS-EXC-RUN-DATE TO EL-RUN-DATE
+           WRITE EL-RECORD
+
+           CLOSE EXCEPTION-LOG
+           GOBACK.
