@@ -0,0 +1,266 @@
+      *> interactive add/change/delete against the customer master -
+      *> the file DATATYPES only ever reads and CUSTBATCH only ever
+      *> passes over. operator keys a function and a customer id, this
+      *> program does the direct read/write/rewrite/delete and rejects
+      *> anything that doesn't make sense (add over an existing id,
+      *> change/delete of an id that isn't there) to the same
+      *> EXCEPTION-LOG the rest of the system uses.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  reject an add/change whose country isn't on
+      *>                 the shared country table, via CTRYVAL
+      *> 2026-08-09  jm  reject an add whose id fails the shared
+      *>                 IDVALID edit - the write path was the one
+      *>                 place a bad id could get onto the file
+      *> 2026-08-09  jm  CM-RECORD now comes from the shared CUSTREC
+      *>                 copybook instead of a hand-typed layout
+      *> 2026-08-09  jm  shortened exception-log reason literals to fit
+      *>                 WS-EXCEPTION-REASON's PIC X(30) instead of
+      *>                 silently truncating
+      *> 2026-08-09  jm  8000-LOG-MAINT-ERROR now logs the field that
+      *>                 actually failed validation, via WS-REJECTED-
+      *>                 FIELD, instead of the one-character function
+      *>                 code
+      *> 2026-08-09  jm  9000-TERMINATE now only closes CUSTOMER-MASTER
+      *>                 if it was actually opened
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CM-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+
+      *> same layout as DATATYPES'/CUSTBATCH's CUSTOMER-MASTER
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CM-RECORD.
+           COPY CUSTREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS  PIC X(02) VALUE '00'.
+          88 CM-STATUS-OK         VALUE '00'.
+          88 CM-STATUS-NOT-FOUND  VALUE '23'.
+          88 CM-STATUS-DUPLICATE  VALUE '22'.
+
+       01 WS-COUNTRY-VALID-SW  PIC X(01) VALUE 'Y'.
+          88 WS-COUNTRY-IS-VALID    VALUE 'Y'.
+          88 WS-COUNTRY-IS-INVALID  VALUE 'N'.
+
+       01 WS-ID-VALID-SW  PIC X(01) VALUE 'Y'.
+          88 WS-ID-IS-VALID    VALUE 'Y'.
+          88 WS-ID-IS-INVALID  VALUE 'N'.
+
+      *> which field 8000-LOG-MAINT-ERROR should log against - set
+      *> ahead of each PERFORM, the same way CUSTBATCH's
+      *> WS-REJECTED-FIELD works
+       01 WS-REJECTED-FIELD  PIC X(15) VALUE SPACES.
+
+      *> operator's choice of transaction, keyed until X-EXIT
+       01 WS-FUNCTION   PIC X(01).
+          88 WS-FUNC-ADD      VALUE 'A'.
+          88 WS-FUNC-CHANGE   VALUE 'C'.
+          88 WS-FUNC-DELETE   VALUE 'D'.
+          88 WS-FUNC-EXIT     VALUE 'X'.
+
+      *> fields keyed by the operator for an add or a change - laid
+      *> out like WS-NAME/WS-CLASS/WS-ADDRESS in DATATYPES so a record
+      *> read off the file, or about to be written to it, always looks
+      *> the same regardless of which program is holding it
+       01 WS-ID          PIC X(05).
+       01 WS-NAME        PIC X(25).
+       01 WS-CLASS       PIC 9(02).
+       01 WS-ADDRESS.
+           COPY CUSTADDR.
+
+       01 WS-RUN-DATE       PIC 9(08).
+       01 WS-EXCEPTION-REASON PIC X(30) VALUE SPACES.
+       01 WS-EXCEPTION-REC.
+           COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==WS-EXC-PROGRAM==
+                                 ==XL-KEY==      BY ==WS-EXC-KEY==
+                                 ==XL-FIELD==    BY ==WS-EXC-FIELD==
+                                 ==XL-REASON==   BY ==WS-EXC-REASON==
+                                 ==XL-RUN-DATE== BY ==WS-EXC-RUN-DATE==.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-FUNC-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           CALL 'DATERTN' USING WS-RUN-DATE
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT CM-STATUS-OK
+               DISPLAY "CUSTMAINT: UNABLE TO OPEN CUSTOMER-MASTER, "
+                       "STATUS = " WS-CM-STATUS
+               MOVE 'X' TO WS-FUNCTION
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *> one transaction per pass - keep asking until the operator
+      *> keys X to exit
+       2000-PROCESS-TRANSACTION.
+           DISPLAY "FUNCTION (A-ADD, C-CHANGE, D-DELETE, X-EXIT) > "
+           ACCEPT WS-FUNCTION
+           IF WS-FUNC-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           DISPLAY "CUSTOMER ID > "
+           ACCEPT WS-ID
+
+           IF WS-FUNC-ADD
+               PERFORM 3000-ADD-CUSTOMER THRU 3000-EXIT
+           ELSE
+               IF WS-FUNC-CHANGE
+                   PERFORM 4000-CHANGE-CUSTOMER THRU 4000-EXIT
+               ELSE
+                   IF WS-FUNC-DELETE
+                       PERFORM 5000-DELETE-CUSTOMER THRU 5000-EXIT
+                   ELSE
+                       DISPLAY "CUSTMAINT: UNKNOWN FUNCTION "
+                               WS-FUNCTION
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *> reject an add over an id that's already on the file instead
+      *> of silently overwriting whatever was there
+       3000-ADD-CUSTOMER.
+           CALL 'IDVALID' USING WS-ID WS-ID-VALID-SW
+               WS-EXCEPTION-REASON
+           IF WS-ID-IS-INVALID
+               MOVE 'WS-ID' TO WS-REJECTED-FIELD
+               PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+               GO TO 3000-EXIT
+           END-IF
+
+           DISPLAY "NAME > "
+           ACCEPT WS-NAME
+           DISPLAY "CLASS > "
+           ACCEPT WS-CLASS
+           DISPLAY "HOUSE NUMBER > "
+           ACCEPT WS-HOUSE-NUMBER
+           DISPLAY "STREET > "
+           ACCEPT WS-STREET
+           DISPLAY "CITY > "
+           ACCEPT WS-CITY
+           DISPLAY "COUNTRY > "
+           ACCEPT WS-COUNTRY
+
+           CALL 'CTRYVAL' USING WS-COUNTRY WS-COUNTRY-VALID-SW
+               WS-EXCEPTION-REASON
+           IF WS-COUNTRY-IS-INVALID
+               MOVE 'WS-COUNTRY' TO WS-REJECTED-FIELD
+               PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE WS-ID      TO CM-CUST-ID
+           MOVE WS-NAME    TO CM-NAME
+           MOVE WS-CLASS   TO CM-CLASS
+           MOVE WS-ADDRESS TO CM-ADDRESS
+           WRITE CM-RECORD
+               INVALID KEY
+                   MOVE "ADD - ID ALREADY ON FILE"
+                       TO WS-EXCEPTION-REASON
+                   MOVE 'WS-ID' TO WS-REJECTED-FIELD
+                   PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      *> reject a change against an id that isn't on the file
+       4000-CHANGE-CUSTOMER.
+           MOVE WS-ID TO CM-CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE "CHANGE - ID NOT ON FILE"
+                       TO WS-EXCEPTION-REASON
+                   MOVE 'WS-ID' TO WS-REJECTED-FIELD
+                   PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+                   GO TO 4000-EXIT
+           END-READ
+
+           DISPLAY "NAME [" CM-NAME "] > "
+           ACCEPT WS-NAME
+           DISPLAY "CLASS [" CM-CLASS "] > "
+           ACCEPT WS-CLASS
+           DISPLAY "HOUSE NUMBER [" CM-HOUSE-NUMBER "] > "
+           ACCEPT WS-HOUSE-NUMBER
+           DISPLAY "STREET [" CM-STREET "] > "
+           ACCEPT WS-STREET
+           DISPLAY "CITY [" CM-CITY "] > "
+           ACCEPT WS-CITY
+           DISPLAY "COUNTRY [" CM-COUNTRY "] > "
+           ACCEPT WS-COUNTRY
+
+           CALL 'CTRYVAL' USING WS-COUNTRY WS-COUNTRY-VALID-SW
+               WS-EXCEPTION-REASON
+           IF WS-COUNTRY-IS-INVALID
+               MOVE 'WS-COUNTRY' TO WS-REJECTED-FIELD
+               PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+               GO TO 4000-EXIT
+           END-IF
+
+           MOVE WS-NAME    TO CM-NAME
+           MOVE WS-CLASS   TO CM-CLASS
+           MOVE WS-ADDRESS TO CM-ADDRESS
+           REWRITE CM-RECORD
+               INVALID KEY
+                   MOVE "CHANGE - REWRITE FAILED"
+                       TO WS-EXCEPTION-REASON
+                   MOVE 'WS-ID' TO WS-REJECTED-FIELD
+                   PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+           END-REWRITE.
+       4000-EXIT.
+           EXIT.
+
+      *> reject a delete against an id that isn't on the file
+       5000-DELETE-CUSTOMER.
+           MOVE WS-ID TO CM-CUST-ID
+           DELETE CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE "DELETE - ID NOT ON FILE"
+                       TO WS-EXCEPTION-REASON
+                   MOVE 'WS-ID' TO WS-REJECTED-FIELD
+                   PERFORM 8000-LOG-MAINT-ERROR THRU 8000-EXIT
+           END-DELETE.
+       5000-EXIT.
+           EXIT.
+
+      *> exceptions path - every rejected add/change/delete lands here
+       8000-LOG-MAINT-ERROR.
+           DISPLAY "CUSTMAINT: " WS-ID " - " WS-EXCEPTION-REASON
+           MOVE 'CUSTMAINT'        TO WS-EXC-PROGRAM
+           MOVE WS-ID              TO WS-EXC-KEY
+           MOVE WS-REJECTED-FIELD  TO WS-EXC-FIELD
+           MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON
+           MOVE WS-RUN-DATE        TO WS-EXC-RUN-DATE
+           CALL 'EXCPRTN' USING WS-EXCEPTION-REC.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF CM-STATUS-OK OR CM-STATUS-NOT-FOUND OR CM-STATUS-DUPLICATE
+               CLOSE CUSTOMER-MASTER
+           END-IF.
+       9000-EXIT.
+           EXIT.
