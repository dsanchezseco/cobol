@@ -0,0 +1,38 @@
+//DIVCHAIN JOB (ACCT),'BATCH CHAIN',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*
+//* runs the DIVISIONS/DATATYPES/BASICVERBS batch chain end to end as
+//* one step - DIVISIONS is the driving program now, and CALLs
+//* DATATYPES and BASICVERBS as subprograms, so everything the chain
+//* touches is allocated once here rather than once per program
+//*
+//STEP010  EXEC PGM=DIVISIONS
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*
+//* DIVISIONS' own checkpoint/restart file
+//CHKPOINT DD DSN=PROD.BATCH.CHKPOINT,DISP=SHR
+//*
+//* DATATYPES' customer master and CTRYVAL's country lookup table
+//CUSTMAST DD DSN=PROD.BATCH.CUSTMAST,DISP=SHR
+//CTRYTAB  DD DSN=PROD.BATCH.CTRYTAB,DISP=SHR
+//*
+//* shared exception and audit logs, written by every program in the
+//* chain - MOD so each run's records append to what is already there
+//EXCPLOG  DD DSN=PROD.BATCH.EXCPLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* BASICVERBS' ACCEPT WS-NAME reads from SYSIN when run unattended
+//* under this step, the same way it would read from the console when
+//* run interactively
+//SYSIN    DD *
+MAINTAINER
+/*
+//
