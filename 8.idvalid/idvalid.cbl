@@ -0,0 +1,63 @@
+      *> shared WS-ID format/check-digit validation - pulled out of
+      *> DATATYPES so the batch driver over the whole customer file
+      *> can run the exact same edit against every record
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDVALID.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version, factored out of DATATYPES'
+      *>                 3000-VALIDATE-WS-ID
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> ##########################
+
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+      *> id layout is A-999-C : 1 alpha, 3 numeric, 1 check char. the
+      *> check char is looked up the same way a Spanish NIF/NIE check
+      *> letter is - remainder of the 3 numeric digits mod 23, indexed
+      *> into a fixed 23-letter table.
+       01 WS-CHECK-TABLE   PIC X(23) VALUE 'TRWAGMYFPDXBNJZSQVHLCKE'.
+       01 WS-CHECK-NUM     PIC 9(03).
+       01 WS-CHECK-QUOT    PIC 9(03).
+       01 WS-CHECK-REM     PIC 9(02).
+       01 WS-CHECK-LETTER  PIC X(01).
+
+         LINKAGE SECTION.
+       01 LS-ID            PIC X(05).
+       01 LS-VALID-SW      PIC X(01).
+          88 LS-ID-IS-VALID   VALUE 'Y'.
+          88 LS-ID-IS-INVALID VALUE 'N'.
+       01 LS-REASON        PIC X(30).
+
+       PROCEDURE DIVISION USING LS-ID LS-VALID-SW LS-REASON.
+       0000-MAINLINE.
+           SET LS-ID-IS-VALID TO TRUE
+           MOVE SPACES TO LS-REASON
+
+           IF LS-ID(1:1) NOT ALPHABETIC
+               SET LS-ID-IS-INVALID TO TRUE
+               MOVE "WS-ID POS 1 NOT ALPHABETIC" TO LS-REASON
+               GOBACK
+           END-IF
+
+           IF LS-ID(2:3) NOT NUMERIC
+               SET LS-ID-IS-INVALID TO TRUE
+               MOVE "WS-ID POS 2-4 NOT NUMERIC" TO LS-REASON
+               GOBACK
+           END-IF
+
+           MOVE LS-ID(2:3) TO WS-CHECK-NUM
+           DIVIDE WS-CHECK-NUM BY 23 GIVING WS-CHECK-QUOT
+               REMAINDER WS-CHECK-REM
+           ADD 1 TO WS-CHECK-REM
+           MOVE WS-CHECK-TABLE(WS-CHECK-REM:1) TO WS-CHECK-LETTER
+
+           IF LS-ID(5:1) NOT = WS-CHECK-LETTER
+               SET LS-ID-IS-INVALID TO TRUE
+               MOVE "WS-ID CHECK CHAR MISMATCH" TO LS-REASON
+           END-IF
+
+           GOBACK.
