@@ -0,0 +1,81 @@
+      *> shared country-code validation - looks a country value up in
+      *> COUNTRY-TABLE instead of trusting whatever a compiled-in
+      *> literal or an unchecked file field happened to say. called
+      *> from every program that loads a WS-COUNTRY value, the same
+      *> way IDVALID centralizes the WS-ID edit.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRYVAL.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  COUNTRY-TABLE now opened once per run unit
+      *>                 instead of on every call - CUSTBATCH calls
+      *>                 this once per customer record, so opening and
+      *>                 closing the file every time doesn't scale
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> 2026-08-09  jm  shortened the not-on-table reason literal so
+      *>                 it fits LS-REASON's PIC X(30) instead of
+      *>                 silently truncating
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTRY-TABLE ASSIGN TO "CTRYTAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CY-CODE
+               FILE STATUS IS WS-CT-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+       FD  COUNTRY-TABLE
+           LABEL RECORDS ARE STANDARD.
+       01  CT-RECORD.
+           COPY CTRYTAB.
+
+         WORKING-STORAGE SECTION.
+       01 WS-CT-STATUS  PIC X(02) VALUE '00'.
+          88 CT-STATUS-OK  VALUE '00'.
+
+      *> COUNTRY-TABLE is a reference file, read many times over the
+      *> life of a run - opened once on the first CALL and left open
+      *> rather than re-opened/closed on every lookup. this switch
+      *> persists across CALLs to this program within the same run
+      *> unit, so it stays 'N' after the first successful open.
+       01 WS-FIRST-CALL-SW  PIC X(01) VALUE 'Y'.
+          88 WS-FIRST-CALL     VALUE 'Y'.
+
+         LINKAGE SECTION.
+       01 LS-COUNTRY       PIC X(15).
+       01 LS-VALID-SW      PIC X(01).
+          88 LS-CTRY-IS-VALID    VALUE 'Y'.
+          88 LS-CTRY-IS-INVALID  VALUE 'N'.
+       01 LS-REASON        PIC X(30).
+
+       PROCEDURE DIVISION USING LS-COUNTRY LS-VALID-SW LS-REASON.
+       0000-MAINLINE.
+           SET LS-CTRY-IS-VALID TO TRUE
+           MOVE SPACES TO LS-REASON
+
+           IF WS-FIRST-CALL
+               OPEN INPUT COUNTRY-TABLE
+               IF NOT CT-STATUS-OK
+                   SET LS-CTRY-IS-INVALID TO TRUE
+                   MOVE "COUNTRY TABLE UNAVAILABLE" TO LS-REASON
+                   GOBACK
+               END-IF
+               MOVE 'N' TO WS-FIRST-CALL-SW
+           END-IF
+
+           MOVE LS-COUNTRY TO CY-CODE
+           READ COUNTRY-TABLE
+               INVALID KEY
+                   SET LS-CTRY-IS-INVALID TO TRUE
+                   MOVE "COUNTRY NOT IN COUNTRY TABLE" TO LS-REASON
+           END-READ
+
+           GOBACK.
