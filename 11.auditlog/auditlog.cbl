@@ -0,0 +1,71 @@
+      *> shared run/audit log writer - every program in the batch chain
+      *> calls this once at start-up (event START) and once before it
+      *> terminates (event END, with a normal/abnormal status), the
+      *> same way EXCPRTN centralizes writes to the exception log.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITRTN.
+
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  initial version
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> 2026-08-09  jm  check AL-STATUS-OK after the fallback OPEN
+      *>                 OUTPUT too, not just the first OPEN EXTEND -
+      *>                 if both opens fail the WRITE/CLOSE used to
+      *>                 silently no-op with no diagnostic at all
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  AL-RECORD.
+           COPY AUDITLOG REPLACING ==XA-PROGRAM==  BY ==AL-PROGRAM==
+                                   ==XA-EVENT==    BY ==AL-EVENT==
+                                   ==XA-RUN-DATE== BY ==AL-RUN-DATE==
+                                   ==XA-RUN-TIME== BY ==AL-RUN-TIME==
+                                   ==XA-STATUS==   BY ==AL-STATUS==.
+
+         WORKING-STORAGE SECTION.
+       01 WS-AL-STATUS  PIC X(02) VALUE '00'.
+          88 AL-STATUS-OK    VALUE '00'.
+
+         LINKAGE SECTION.
+       01 LS-AUDIT-REC.
+           COPY AUDITLOG REPLACING ==XA-PROGRAM== BY ==LS-AUD-PROGRAM==
+                                   ==XA-EVENT==   BY ==LS-AUD-EVENT==
+                                   ==XA-RUN-DATE== BY ==LS-AUD-DATE==
+                                   ==XA-RUN-TIME== BY ==LS-AUD-TIME==
+                                   ==XA-STATUS==   BY ==LS-AUD-STATUS==.
+
+       PROCEDURE DIVISION USING LS-AUDIT-REC.
+       0000-MAINLINE.
+           OPEN EXTEND AUDIT-LOG
+           IF NOT AL-STATUS-OK
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           IF NOT AL-STATUS-OK
+               DISPLAY "AUDITRTN: UNABLE TO OPEN AUDIT-LOG, "
+                       "STATUS = " WS-AL-STATUS
+               GOBACK
+           END-IF
+
+           MOVE LS-AUD-PROGRAM  TO AL-PROGRAM
+           MOVE LS-AUD-EVENT    TO AL-EVENT
+           MOVE LS-AUD-DATE     TO AL-RUN-DATE
+           MOVE LS-AUD-TIME     TO AL-RUN-TIME
+           MOVE LS-AUD-STATUS   TO AL-STATUS
+           WRITE AL-RECORD
+
+           CLOSE AUDIT-LOG
+           GOBACK.
