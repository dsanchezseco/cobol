@@ -14,7 +14,59 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATATYPES.
 
-       DATA DIVISION. 
+      *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  add CUSTOMER-MASTER file, read one customer
+      *>                 record per run instead of a hardcoded row
+      *> 2026-08-09  jm  add VALIDATE-WS-ID, reject bad ids instead of
+      *>                 displaying whatever came off the file
+      *> 2026-08-09  jm  pull WS-ADDRESS out into the shared CUSTADDR
+      *>                 copybook
+      *> 2026-08-09  jm  write rejected records to the shared
+      *>                 EXCEPTION-LOG via EXCPRTN
+      *> 2026-08-09  jm  WS-ID edit now delegated to the shared
+      *>                 IDVALID routine, so the batch driver runs the
+      *>                 same edit over the whole customer file
+      *> 2026-08-09  jm  write a START/END record to the shared
+      *>                 AUDIT-LOG via AUDITRTN for every run
+      *> 2026-08-09  jm  WS-COUNTRY now checked against the shared
+      *>                 country table via CTRYVAL instead of being
+      *>                 trusted as-is
+      *> 2026-08-09  jm  now called from DIVISIONS as part of the batch
+      *>                 chain - takes LS-RETURN-CODE on the LINKAGE
+      *>                 SECTION and GOBACKs instead of STOP RUN
+      *> 2026-08-09  jm  9000-TERMINATE now flips WS-AUD-STATUS to 'A'
+      *>                 on the END record whenever a record was
+      *>                 rejected this run
+      *> 2026-08-09  jm  LINKAGE SECTION renamed LK- to LS-, matching
+      *>                 the rest of the system
+      *> 2026-08-09  jm  CM-RECORD now comes from the shared CUSTREC
+      *>                 copybook instead of a hand-typed layout
+      *> 2026-08-09  jm  wrapped the 3000-VALIDATE-WS-ID CALL onto a
+      *>                 continuation line - it ran past column 72,
+      *>                 so its period landed outside the code area
+      *> ##########################
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CM-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+
+      *> customer master - one record per customer, keyed by customer
+      *> id. layout mirrors the WS-NAME/WS-CLASS/WS-ADDRESS group so
+      *> the record can be moved straight into working-storage.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CM-RECORD.
+           COPY CUSTREC.
+
          WORKING-STORAGE SECTION.
 
       *> level number | data name | picture clause | value clause (optional)
@@ -30,15 +82,13 @@
       *> 88 -> condition name entry
 
       *> elem items
-         01 WS-NAME    PIC X(25).                          
-         01 WS-CLASS   PIC 9(2)  VALUE  '10'.                   
-      *> group
-         01 WS-ADDRESS.                                         
-       *> elem items
-            05 WS-HOUSE-NUMBER    PIC 9(3).                     
-            05 WS-STREET          PIC X(15).                    
-            05 WS-CITY            PIC X(15).                    
-            05 WS-COUNTRY         PIC X(15)  VALUE 'MARS'.
+         01 WS-NAME    PIC X(25).
+         01 WS-CLASS   PIC 9(2)  VALUE  '10'.
+      *> group - layout lives in the shared CUSTADDR copybook now, so
+      *> every program that carries a customer address uses the same
+      *> field lengths
+         01 WS-ADDRESS.
+             COPY CUSTADDR.
 
       *> picture -> for the following
       *> data type: 9 numeric, A alpha, X alphanumeric, V implicit decim
@@ -49,10 +99,169 @@
 
       *> value: optional to initialize the data items
 
-       PROCEDURE DIVISION.
-           DISPLAY "WS-NUM2 : "WS-NUM2.
-           DISPLAY "WS-NUM3 : "WS-NUM3.
-           DISPLAY "WS-NAME : "WS-NAME.
-           DISPLAY "WS-ID : "WS-ID.
+      *> file status for CUSTOMER-MASTER. '00' good, '10' end of file
+       01 WS-CM-STATUS  PIC X(02) VALUE '00'.
+          88 CM-STATUS-OK    VALUE '00'.
+          88 CM-STATUS-EOF   VALUE '10'.
+
+      *> WS-ID edit result - the edit itself lives in the shared
+      *> IDVALID routine
+       01 WS-ID-VALID-SW      PIC X(01) VALUE 'Y'.
+          88 WS-ID-IS-VALID   VALUE 'Y'.
+          88 WS-ID-IS-INVALID VALUE 'N'.
+
+      *> WS-COUNTRY edit result - the lookup itself lives in the
+      *> shared CTRYVAL routine
+       01 WS-COUNTRY-VALID-SW      PIC X(01) VALUE 'Y'.
+          88 WS-COUNTRY-IS-VALID   VALUE 'Y'.
+          88 WS-COUNTRY-IS-INVALID VALUE 'N'.
+
+       01 WS-EXCEPTION-REASON PIC X(30) VALUE SPACES.
+
+      *> CCYYMMDD for this run, filled in once at start-up and stamped
+      *> on every exception this run rejects
+       01 WS-RUN-DATE      PIC 9(08).
+
+      *> built and handed to EXCPRTN whenever a record is rejected
+       01 WS-EXCEPTION-REC.
+           COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==WS-EXC-PROGRAM==
+                                 ==XL-KEY==      BY ==WS-EXC-KEY==
+                                 ==XL-FIELD==    BY ==WS-EXC-FIELD==
+                                 ==XL-REASON==   BY ==WS-EXC-REASON==
+                                 ==XL-RUN-DATE== BY ==WS-EXC-RUN-DATE==.
+
+      *> built and handed to AUDITRTN at start-up and again just
+      *> before this program ends
+       01 WS-AUDIT-REC.
+           COPY AUDITLOG REPLACING ==XA-PROGRAM==  BY ==WS-AUD-PROGRAM==
+                                   ==XA-EVENT==    BY ==WS-AUD-EVENT==
+                                   ==XA-RUN-DATE== BY ==WS-AUD-DATE==
+                                   ==XA-RUN-TIME== BY ==WS-AUD-TIME==
+                                   ==XA-STATUS==   BY ==WS-AUD-STATUS==.
+
+      *> 0 = record processed cleanly, 4 = record rejected - handed
+      *> back to DIVISIONS so the driver knows how this step went
+       01 WS-RETURN-CODE   PIC 9(02) VALUE 0.
+
+         LINKAGE SECTION.
+       01 LS-RETURN-CODE   PIC 9(02).
+
+       PROCEDURE DIVISION USING LS-RETURN-CODE.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           CALL 'DATERTN' USING WS-RUN-DATE
+           MOVE 'DATATYPES' TO WS-AUD-PROGRAM
+           MOVE 'START'     TO WS-AUD-EVENT
+           MOVE WS-RUN-DATE TO WS-AUD-DATE
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE 'N'         TO WS-AUD-STATUS
+           CALL 'AUDITRTN' USING WS-AUDIT-REC
+           OPEN INPUT CUSTOMER-MASTER
+           IF NOT CM-STATUS-OK
+               DISPLAY "DATATYPES: UNABLE TO OPEN CUSTOMER-MASTER, "
+                       "STATUS = " WS-CM-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *> read one customer record and bring it into working-storage,
+      *> replacing the compiled-in address that used to live here
+       2000-PROCESS-RECORD.
+           IF NOT CM-STATUS-OK
+               GO TO 2000-EXIT
+           END-IF
+           READ CUSTOMER-MASTER
+               AT END
+                   DISPLAY "DATATYPES: NO CUSTOMER RECORDS FOUND"
+                   GO TO 2000-EXIT
+           END-READ
+           MOVE CM-CUST-ID TO WS-ID
+           MOVE CM-NAME    TO WS-NAME
+           MOVE CM-CLASS   TO WS-CLASS
+           MOVE CM-ADDRESS TO WS-ADDRESS
+
+           PERFORM 3000-VALIDATE-WS-ID THRU 3000-EXIT
+           IF WS-ID-IS-INVALID
+               PERFORM 8000-REJECT-RECORD THRU 8000-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 3100-VALIDATE-COUNTRY THRU 3100-EXIT
+           IF WS-COUNTRY-IS-INVALID
+               PERFORM 8100-REJECT-COUNTRY THRU 8100-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           DISPLAY "WS-NUM2 : "WS-NUM2
+           DISPLAY "WS-NUM3 : "WS-NUM3
+           DISPLAY "WS-NAME : "WS-NAME
+           DISPLAY "WS-ID : "WS-ID
+           DISPLAY "WS-ADDRESS : "WS-ADDRESS.
+       2000-EXIT.
+           EXIT.
+
+      *> first char alphabetic, next 3 numeric, last is the check
+      *> character - reject anything else before it's used further.
+      *> the edit itself lives in IDVALID so every program that reads
+      *> a customer id runs the same rule
+       3000-VALIDATE-WS-ID.
+           CALL 'IDVALID' USING WS-ID WS-ID-VALID-SW
+               WS-EXCEPTION-REASON.
+       3000-EXIT.
+           EXIT.
+
+      *> WS-COUNTRY must be on the shared country table - the lookup
+      *> itself lives in CTRYVAL so every program that loads a country
+      *> value runs the same check
+       3100-VALIDATE-COUNTRY.
+           CALL 'CTRYVAL' USING WS-COUNTRY WS-COUNTRY-VALID-SW
+               WS-EXCEPTION-REASON.
+       3100-EXIT.
+           EXIT.
+
+      *> exceptions path - anything that fails a validation lands here
+       8000-REJECT-RECORD.
+           DISPLAY "DATATYPES: RECORD " WS-ID " REJECTED - "
+                   WS-EXCEPTION-REASON
+           MOVE 4                  TO WS-RETURN-CODE
+           MOVE 'DATATYPES'        TO WS-EXC-PROGRAM
+           MOVE WS-ID              TO WS-EXC-KEY
+           MOVE 'WS-ID'            TO WS-EXC-FIELD
+           MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON
+           MOVE WS-RUN-DATE        TO WS-EXC-RUN-DATE
+           CALL 'EXCPRTN' USING WS-EXCEPTION-REC.
+       8000-EXIT.
+           EXIT.
+
+       8100-REJECT-COUNTRY.
+           DISPLAY "DATATYPES: RECORD " WS-ID " REJECTED - "
+                   WS-EXCEPTION-REASON
+           MOVE 4                   TO WS-RETURN-CODE
+           MOVE 'DATATYPES'         TO WS-EXC-PROGRAM
+           MOVE WS-ID               TO WS-EXC-KEY
+           MOVE 'WS-COUNTRY'        TO WS-EXC-FIELD
+           MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON
+           MOVE WS-RUN-DATE         TO WS-EXC-RUN-DATE
+           CALL 'EXCPRTN' USING WS-EXCEPTION-REC.
+       8100-EXIT.
+           EXIT.
 
-           STOP RUN.
+       9000-TERMINATE.
+           IF CM-STATUS-OK OR CM-STATUS-EOF
+               CLOSE CUSTOMER-MASTER
+           END-IF
+           MOVE 'END'       TO WS-AUD-EVENT
+           IF WS-RETURN-CODE NOT = 0
+               MOVE 'A' TO WS-AUD-STATUS
+           END-IF
+           ACCEPT WS-AUD-TIME FROM TIME
+           CALL 'AUDITRTN' USING WS-AUDIT-REC.
+       9000-EXIT.
+           EXIT.
