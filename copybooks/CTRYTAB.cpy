@@ -0,0 +1,6 @@
+      *> country lookup table record - CY-CODE is the key COUNTRY-TABLE
+      *> is read by (same 15-character field width as CM-COUNTRY/
+      *> WS-COUNTRY so a value can be checked against it directly),
+      *> CY-NAME is a longer descriptive name for reports.
+           05 CY-CODE   PIC X(15).
+           05 CY-NAME   PIC X(20).
