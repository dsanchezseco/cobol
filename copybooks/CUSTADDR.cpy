@@ -0,0 +1,16 @@
+      *> ##########################
+      *> CUSTADDR - shared customer address group.
+      *>
+      *> include under an 01-level group item, e.g.
+      *>     01 WS-ADDRESS.
+      *>         COPY CUSTADDR.
+      *>
+      *> defined once here so every program that carries a customer
+      *> address in working-storage (the label report, the customer
+      *> maintenance screen, and so on) uses the exact same field
+      *> lengths.
+      *> ##########################
+           05 WS-HOUSE-NUMBER    PIC 9(3).
+           05 WS-STREET          PIC X(15).
+           05 WS-CITY            PIC X(15).
+           05 WS-COUNTRY         PIC X(15).
