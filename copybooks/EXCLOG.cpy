@@ -0,0 +1,19 @@
+      *> ##########################
+      *> EXCLOG - shared exception-log record. one of these is built
+      *> by any program that fails a validation and handed to the
+      *> EXCPRTN routine (CALL 'EXCPRTN' USING <this-group>), which
+      *> appends it to the EXCEPTION-LOG file.
+      *>
+      *> include with a prefix that fits where it's used, e.g.
+      *>     01 WS-EXCEPTION-REC.
+      *>         COPY EXCLOG REPLACING ==XL-PROGRAM==  BY ==WS-EXC-PROGRAM==
+      *>                               ==XL-KEY==      BY ==WS-EXC-KEY==
+      *>                               ==XL-FIELD==    BY ==WS-EXC-FIELD==
+      *>                               ==XL-REASON==   BY ==WS-EXC-REASON==
+      *>                               ==XL-RUN-DATE== BY ==WS-EXC-RUN-DATE==.
+      *> ##########################
+           05 XL-PROGRAM     PIC X(10).
+           05 XL-KEY         PIC X(10).
+           05 XL-FIELD       PIC X(20).
+           05 XL-REASON      PIC X(30).
+           05 XL-RUN-DATE    PIC 9(08).
