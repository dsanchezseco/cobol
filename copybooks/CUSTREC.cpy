@@ -0,0 +1,13 @@
+      *> shared customer master record layout - COPYed into the FD
+      *> SECTION of every program that opens CUSTOMER-MASTER, so the
+      *> record layout lives in exactly one place instead of being
+      *> hand-retyped in each program that reads or writes the file
+          05 CM-CUST-ID          PIC X(05).
+          05 CM-NAME             PIC X(25).
+          05 CM-CLASS            PIC 9(02).
+          05 CM-ADDRESS.
+             COPY CUSTADDR REPLACING
+                 ==05 WS-HOUSE-NUMBER== BY ==10 CM-HOUSE-NUMBER==
+                 ==05 WS-STREET==       BY ==10 CM-STREET==
+                 ==05 WS-CITY==         BY ==10 CM-CITY==
+                 ==05 WS-COUNTRY==      BY ==10 CM-COUNTRY==.
