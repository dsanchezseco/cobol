@@ -0,0 +1,10 @@
+      *> shared audit-log record layout - COPY this with REPLACING to
+      *> retarget the XA- prefix, the same way EXCLOG.cpy is copied.
+      *> one record is written each time a program starts and again
+      *> when it ends, so the audit log shows how long a run took and
+      *> whether it went off the end normally.
+           05 XA-PROGRAM      PIC X(10).
+           05 XA-EVENT        PIC X(05).
+           05 XA-RUN-DATE     PIC 9(08).
+           05 XA-RUN-TIME     PIC 9(08).
+           05 XA-STATUS       PIC X(01).
