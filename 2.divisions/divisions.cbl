@@ -1,55 +1,225 @@
-      *> mandatory! used to tell the name of the program 
+      *> mandatory! used to tell the name of the program
        IDENTIFICATION DIVISION.
       *> here is the name, from 1 to 30 chars
        PROGRAM-ID. DIVISIONS.
 
       *> ##########################
+      *> modification history
+      *> 2026-08-09  jm  give A0000-MAIN-LOOP checkpoint/restart -
+      *>                 resume from the last completed MYVAR instead
+      *>                 of always starting the loop over at 1
+      *> 2026-08-09  jm  write a START/END record to the shared
+      *>                 AUDIT-LOG via AUDITRTN for every run
+      *> 2026-08-09  jm  DIVISIONS now drives the batch chain - CALLs
+      *>                 DATATYPES and BASICVERBS as subprograms and
+      *>                 checks the return code each one hands back
+      *> 2026-08-09  jm  WS-CHECKPOINT-INTERVAL lowered to 2 - at 10 it
+      *>                 was higher than STOPCONDITION, so the loop
+      *>                 never hit a multiple of it and A0011 never ran
+      *> 2026-08-09  jm  WS-AUD-STATUS now flips to 'A' on the END
+      *>                 record when either subprogram in the chain
+      *>                 comes back with a non-zero return code
+      *> 2026-08-09  jm  clear the checkpoint once A0001-FUNC's loop
+      *>                 runs to completion (A0012-CHECKPOINT-CLEAR) -
+      *>                 without this every later clean run, not just
+      *>                 a rerun after a failure, kept reading the
+      *>                 last run's checkpoint and resuming past it,
+      *>                 so 1-thru-STOPCONDITION could never be
+      *>                 reprocessed by a normal run again
+      *> 2026-08-09  jm  check CKPT-STATUS-OK after the OPEN OUTPUT in
+      *>                 A0011-CHECKPOINT-WRITE and A0012-CHECKPOINT-
+      *>                 CLEAR too - a failed checkpoint write used to
+      *>                 be swallowed with no DISPLAY at all, same gap
+      *>                 A0010-CHECKPOINT-RESTART's own OPEN already
+      *>                 guards against
+      *> ##########################
 
       *> environment confif. d'uh. optional
-      *> ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *> where the code was written and where it is executed
       *> CONFIGURATION SECTION.
       *>   SOURCE-COMPUTER. XXX.
       *>   OBJECT-COMPUTER. XXX.
 
-      *> INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
       *> file control and i/o
-
+       FILE-CONTROL.
+      *> holds the last MYVAR value the loop completed, so a rerun
+      *> after an abend can pick up where the job left off instead
+      *> of reprocessing everything from 1
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
       *> ##########################
 
       *> define variables here!
-       DATA DIVISION. 
+       DATA DIVISION.
 
       *> four sections
 
       *> struct of the file being read
-      *>   FILE SECTION. 
+       FILE SECTION.
       *>   FD <name>
       *>   01 <var_name> pic <type>.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           05 CKPT-LAST-MYVAR   PIC 9(05).
 
       *> temp variables used in the code
-         WORKING-STORAGE SECTION. 
+         WORKING-STORAGE SECTION.
        01 MYOTHERVAR     PIC A(10) VALUE 'david'.
        01 STOPCONDITION  PIC 9(5)  VALUE 5.
 
+      *> checkpoint/restart working variables
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 002.
+       01 WS-RESTART-POINT        PIC 9(5) VALUE 0.
+       01 WS-START-VALUE          PIC 9(5) VALUE 1.
+       01 WS-CKPT-QUOT            PIC 9(05).
+       01 WS-CKPT-REM             PIC 9(05).
+
+       01 WS-CKPT-STATUS  PIC X(02) VALUE '00'.
+          88 CKPT-STATUS-OK        VALUE '00'.
+          88 CKPT-STATUS-NOT-FOUND VALUE '35'.
+
+      *> return codes handed back by the subprograms CALLed below -
+      *> 0 clean, 4 a record/computation was rejected, 8 couldn't run
+       01 WS-DT-RETURN-CODE  PIC 9(02).
+       01 WS-BV-RETURN-CODE  PIC 9(02).
+
+       01 WS-RUN-DATE     PIC 9(08).
+
+      *> built and handed to AUDITRTN at start-up and again just
+      *> before this program ends
+       01 WS-AUDIT-REC.
+           COPY AUDITLOG REPLACING ==XA-PROGRAM==  BY ==WS-AUD-PROGRAM==
+                                   ==XA-EVENT==    BY ==WS-AUD-EVENT==
+                                   ==XA-RUN-DATE== BY ==WS-AUD-DATE==
+                                   ==XA-RUN-TIME== BY ==WS-AUD-TIME==
+                                   ==XA-STATUS==   BY ==WS-AUD-STATUS==.
+
       *> like working-storage, but variables are alocated and initialized
       *> each time the program starts < for batch(daemon) mode
-         LOCAL-STORAGE SECTION. 
+         LOCAL-STORAGE SECTION.
        01 MYVAR          PIC 9(5)  VALUE 0.
 
-      *> variables that are received from outside
-      *> LINKAGE SECTION. 
-      *> 01 LS-ID pic 9(5).
+      *> variables that are received from outside - DIVISIONS itself
+      *> isn't CALLed by anything, so it has no LINKAGE SECTION of its
+      *> own. it CALLs DATATYPES and BASICVERBS below, passing each a
+      *> return code through their own LINKAGE SECTIONs.
 
       *> ##########################
 
       *> here goes the code
        PROCEDURE DIVISION.
-       A0000-MAIN-LOOP. 
-           PERFORM A0001-FUNC VARYING MYVAR FROM 1 by 1 
-           until MYVAR>STOPCONDITION 
+       A0000-MAIN-LOOP.
+           CALL 'DATERTN' USING WS-RUN-DATE
+           MOVE 'DIVISIONS' TO WS-AUD-PROGRAM
+           MOVE 'START'     TO WS-AUD-EVENT
+           MOVE WS-RUN-DATE TO WS-AUD-DATE
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE 'N'         TO WS-AUD-STATUS
+           CALL 'AUDITRTN' USING WS-AUDIT-REC
+
+           PERFORM A0010-CHECKPOINT-RESTART THRU A0010-EXIT
+           COMPUTE WS-START-VALUE = WS-RESTART-POINT + 1
+           PERFORM A0001-FUNC THRU A0001-EXIT
+               VARYING MYVAR FROM WS-START-VALUE BY 1
+               UNTIL MYVAR > STOPCONDITION
+
+      *> the loop above ran to completion, not just to an abend's
+      *> midpoint - clear the checkpoint so the next run starts at 1
+      *> again instead of treating a clean prior run as unfinished
+      *> work to resume
+           PERFORM A0012-CHECKPOINT-CLEAR THRU A0012-EXIT
+
+           PERFORM A0020-RUN-BATCH-CHAIN THRU A0020-EXIT
+
+           MOVE 'END' TO WS-AUD-EVENT
+           IF WS-DT-RETURN-CODE NOT = 0 OR WS-BV-RETURN-CODE NOT = 0
+               MOVE 'A' TO WS-AUD-STATUS
+           END-IF
+           ACCEPT WS-AUD-TIME FROM TIME
+           CALL 'AUDITRTN' USING WS-AUDIT-REC
+
            STOP RUN. *> mandatory
-           
+
        A0001-FUNC.
-           DISPLAY MYOTHERVAR MYVAR.
+           DISPLAY MYOTHERVAR MYVAR
+      *> checkpoint every N iterations so a rerun never has to redo
+      *> more than WS-CHECKPOINT-INTERVAL iterations of work
+           DIVIDE MYVAR BY WS-CHECKPOINT-INTERVAL GIVING WS-CKPT-QUOT
+               REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+               PERFORM A0011-CHECKPOINT-WRITE THRU A0011-EXIT
+           END-IF.
+       A0001-EXIT.
+           EXIT.
+
+      *> on startup, read the last checkpoint (if any) and resume
+      *> from MYVAR+1 instead of restarting the loop at 1
+       A0010-CHECKPOINT-RESTART.
+           MOVE 0 TO WS-RESTART-POINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CKPT-STATUS-OK
+               GO TO A0010-EXIT
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+           END-READ
+           IF CKPT-STATUS-OK
+               MOVE CKPT-LAST-MYVAR TO WS-RESTART-POINT
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       A0010-EXIT.
+           EXIT.
+
+      *> record the last iteration this run finished, overwriting
+      *> whatever checkpoint was there before
+       A0011-CHECKPOINT-WRITE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CKPT-STATUS-OK
+               DISPLAY "DIVISIONS: UNABLE TO OPEN CHECKPOINT-FILE, "
+                       "STATUS = " WS-CKPT-STATUS
+               GO TO A0011-EXIT
+           END-IF
+           MOVE MYVAR TO CKPT-LAST-MYVAR
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       A0011-EXIT.
+           EXIT.
+
+      *> a clean completion of the loop is not a restart point -
+      *> reopening OUTPUT with no WRITE truncates the file back to
+      *> empty, so A0010-CHECKPOINT-RESTART's next READ hits AT END
+      *> and resumes at 1 instead of replaying this run's last MYVAR
+       A0012-CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CKPT-STATUS-OK
+               DISPLAY "DIVISIONS: UNABLE TO OPEN CHECKPOINT-FILE, "
+                       "STATUS = " WS-CKPT-STATUS
+               GO TO A0012-EXIT
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       A0012-EXIT.
+           EXIT.
+
+      *> DIVISIONS drives the batch chain - DATATYPES and BASICVERBS
+      *> each run one step and hand back a return code instead of
+      *> ending the whole job themselves
+       A0020-RUN-BATCH-CHAIN.
+           CALL 'DATATYPES' USING WS-DT-RETURN-CODE
+           IF WS-DT-RETURN-CODE NOT = 0
+               DISPLAY "DIVISIONS: DATATYPES RETURNED "
+                       WS-DT-RETURN-CODE
+           END-IF
+
+           CALL 'BASICVERBS' USING WS-BV-RETURN-CODE
+           IF WS-BV-RETURN-CODE NOT = 0
+               DISPLAY "DIVISIONS: BASICVERBS RETURNED "
+                       WS-BV-RETURN-CODE
+           END-IF.
+       A0020-EXIT.
+           EXIT.
